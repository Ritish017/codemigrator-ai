@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTFEE.
+       AUTHOR. RITISH-KURMA.
+      *>****************************************************
+      *> MONTHLY MAINTENANCE FEE ASSESSMENT
+      *> Scans every active checking account and posts a flat
+      *> maintenance-fee debit against any account whose
+      *> balance is below the configured minimum, the same way
+      *> TRANSACT posts a withdrawal. Writes an audit log entry
+      *> and a summary report for each fee assessed.
+      *>****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "MAINTFEE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MAINTCFG-FILE ASSIGN TO "MAINTFEE.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITLIN.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(132).
+
+       FD  MAINTCFG-FILE.
+           COPY MAINTCFG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC X(02).
+       01  WS-AUDIT-STATUS         PIC X(02).
+       01  WS-CFG-STATUS           PIC X(02).
+       01  WS-EOF                  PIC X(01) VALUE "N".
+           88 WS-AT-EOF            VALUE "Y".
+
+      *> Defaults if MAINTFEE.CFG is absent.
+       01  WS-MIN-BALANCE          PIC S9(11)V99 COMP-3 VALUE 500.00.
+       01  WS-FEE-AMOUNT           PIC S9(09)V99 COMP-3 VALUE 10.00.
+
+       01  WS-NEW-BALANCE          PIC S9(11)V99 COMP-3.
+       01  WS-DISPLAY-FEE          PIC $$,$$$,$$9.99.
+       01  WS-DISPLAY-BAL          PIC $$,$$$,$$9.99-.
+
+       01  WS-COUNTERS.
+           05 WS-ACCOUNTS-READ     PIC 9(07) VALUE 0.
+           05 WS-FEES-ASSESSED     PIC 9(07) VALUE 0.
+           05 WS-TOTAL-FEES        PIC S9(11)V99 COMP-3 VALUE 0.
+
+       01  WS-REPORT-LINE          PIC X(132).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-CONFIG
+           PERFORM PROCESS-ACCOUNTS UNTIL WS-AT-EOF
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           OPEN EXTEND AUDIT-FILE
+           OPEN OUTPUT REPORT-FILE.
+
+       LOAD-CONFIG.
+      *>     MAINTFEE.CFG overrides the compiled-in defaults; if
+      *>     it is absent this run simply uses those defaults.
+           OPEN INPUT MAINTCFG-FILE
+           IF WS-CFG-STATUS = "00"
+               READ MAINTCFG-FILE
+                   NOT AT END
+                       MOVE MFC-MIN-BALANCE TO WS-MIN-BALANCE
+                       MOVE MFC-FEE-AMOUNT  TO WS-FEE-AMOUNT
+               END-READ
+               CLOSE MAINTCFG-FILE
+           END-IF.
+
+       PROCESS-ACCOUNTS.
+           READ ACCOUNT-FILE NEXT
+               AT END MOVE "Y" TO WS-EOF
+           END-READ
+           IF NOT WS-AT-EOF
+               ADD 1 TO WS-ACCOUNTS-READ
+               IF ACC-ACTIVE AND ACC-CHECKING
+                   AND ACC-BALANCE < WS-MIN-BALANCE
+                   PERFORM ASSESS-FEE
+               END-IF
+           END-IF.
+
+       ASSESS-FEE.
+           SUBTRACT WS-FEE-AMOUNT FROM ACC-BALANCE
+           ADD 1 TO ACC-TXN-COUNT
+           MOVE ACC-BALANCE TO WS-NEW-BALANCE
+           REWRITE ACCOUNT-RECORD
+           ADD 1 TO WS-FEES-ASSESSED
+           ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+           MOVE ACC-NUMBER   TO AUD-TXN-ID
+           MOVE "MAINTFEE"   TO AUD-TYPE
+           MOVE ACC-NUMBER   TO AUD-FROM-ACCT
+           MOVE 0            TO AUD-TO-ACCT
+           MOVE WS-FEE-AMOUNT TO AUD-AMOUNT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+           MOVE WS-NEW-BALANCE TO AUD-POSTED-BAL
+           MOVE "POSTED"     TO AUD-STATUS
+           MOVE SPACES       TO AUD-REASON
+           WRITE AUDIT-LINE
+           MOVE WS-FEE-AMOUNT  TO WS-DISPLAY-FEE
+           MOVE WS-NEW-BALANCE TO WS-DISPLAY-BAL
+           STRING "ACC=" ACC-NUMBER
+                  " HOLDER=" ACC-HOLDER-NAME
+                  " FEE=" WS-DISPLAY-FEE
+                  " NEWBAL=" WS-DISPLAY-BAL
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+
+       WRITE-SUMMARY.
+           STRING "ACCOUNTS READ: " WS-ACCOUNTS-READ
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE
+           MOVE WS-TOTAL-FEES TO WS-DISPLAY-BAL
+           STRING "FEES ASSESSED: " WS-FEES-ASSESSED
+                  " TOTAL=" WS-DISPLAY-BAL
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE REPORT-FILE.
