@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. RITISH-KURMA.
+      *>****************************************************
+      *> END-OF-DAY RECONCILIATION
+      *> Replays every AUDIT.LOG posting per account and
+      *> compares the replayed balance against the current
+      *> ACC-BALANCE in ACCOUNTS.DAT, so a REWRITE that
+      *> succeeded without its audit line (or vice versa) is
+      *> caught before month-end close.
+      *>****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RECONCIL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITLIN.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS          PIC X(02).
+       01  WS-AUDIT-STATUS         PIC X(02).
+       01  WS-ACCT-EOF             PIC X(01) VALUE "N".
+           88 WS-ACCT-AT-EOF       VALUE "Y".
+       01  WS-AUDIT-EOF            PIC X(01) VALUE "N".
+           88 WS-AUDIT-AT-EOF      VALUE "Y".
+
+      *> Replayed-balance table, one entry per account seen
+      *> in ACCOUNTS.DAT.
+       01  WS-ACCT-TABLE.
+           05 WS-ACCT-COUNT        PIC 9(05) VALUE 0.
+           05 WS-ACCT-ENTRY OCCURS 1000 TIMES
+                            INDEXED BY WS-ACCT-IDX.
+              10 WS-ACCT-NUM       PIC 9(10).
+              10 WS-ACCT-HOLDER    PIC X(40).
+              10 WS-ACCT-ACTUAL    PIC S9(11)V99 COMP-3.
+              10 WS-ACCT-REPLAYED  PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-ACCT-FOUND           PIC X(01).
+           88 ACCT-WAS-FOUND       VALUE "Y".
+
+       01  WS-PARSE.
+           05 WS-LINE-ACCT         PIC 9(10).
+           05 WS-LINE-AMT          PIC S9(11)V99 COMP-3.
+
+       01  WS-COUNTERS.
+           05 WS-LINES-READ        PIC 9(07) VALUE 0.
+           05 WS-MISMATCHES        PIC 9(07) VALUE 0.
+           05 WS-ACCTS-DROPPED     PIC 9(05) VALUE 0.
+
+       01  WS-DISPLAY.
+           05 WS-DISPLAY-REPLAYED  PIC $$,$$$,$$$,$$9.99-.
+           05 WS-DISPLAY-ACTUAL    PIC $$,$$$,$$$,$$9.99-.
+           05 WS-DISPLAY-DIFF      PIC $$,$$$,$$$,$$9.99-.
+           05 WS-REPORT-LINE       PIC X(160).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-ACCOUNTS
+           PERFORM REPLAY-AUDIT-LOG
+           PERFORM COMPARE-BALANCES
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT REPORT-FILE.
+
+       LOAD-ACCOUNTS.
+      *>     Table is bounded at 1000 accounts (see WS-ACCT-TABLE);
+      *>     any account beyond that is skipped and counted so the
+      *>     summary reports the shortfall instead of overflowing
+      *>     silently or abending.
+           PERFORM UNTIL WS-ACCT-AT-EOF
+               READ ACCOUNT-FILE NEXT
+                   AT END MOVE "Y" TO WS-ACCT-EOF
+                   NOT AT END
+                       IF WS-ACCT-COUNT < 1000
+                           ADD 1 TO WS-ACCT-COUNT
+                           MOVE ACC-NUMBER
+                                TO WS-ACCT-NUM(WS-ACCT-COUNT)
+                           MOVE ACC-HOLDER-NAME
+                                TO WS-ACCT-HOLDER(WS-ACCT-COUNT)
+                           MOVE ACC-BALANCE
+                                TO WS-ACCT-ACTUAL(WS-ACCT-COUNT)
+                           MOVE 0 TO WS-ACCT-REPLAYED(WS-ACCT-COUNT)
+                       ELSE
+                           ADD 1 TO WS-ACCTS-DROPPED
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       FIND-ACCT-ENTRY.
+      *>     Looks up WS-LINE-ACCT in the account table; sets
+      *>     WS-ACCT-IDX and WS-ACCT-FOUND ("Y"/"N") accordingly.
+           MOVE "N" TO WS-ACCT-FOUND
+           SET WS-ACCT-IDX TO 1
+           SEARCH WS-ACCT-ENTRY
+               AT END CONTINUE
+               WHEN WS-ACCT-NUM(WS-ACCT-IDX) = WS-LINE-ACCT
+                   MOVE "Y" TO WS-ACCT-FOUND
+           END-SEARCH.
+
+       REPLAY-AUDIT-LOG.
+      *>     AUDIT-LINE is a structured record (COPY AUDITLIN), so
+      *>     each posting's fields can be read straight off it
+      *>     instead of parsed out of free text.
+           PERFORM UNTIL WS-AUDIT-AT-EOF
+               READ AUDIT-FILE
+                   AT END MOVE "Y" TO WS-AUDIT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LINES-READ
+                       IF AUD-WAS-POSTED
+                           PERFORM PARSE-AND-APPLY-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PARSE-AND-APPLY-LINE.
+           MOVE AUD-AMOUNT TO WS-LINE-AMT
+           EVALUATE TRUE
+               WHEN AUD-IS-OPEN OR AUD-IS-DEPOSIT OR AUD-IS-INTEREST
+                   MOVE AUD-TO-ACCT TO WS-LINE-ACCT
+                   PERFORM FIND-ACCT-ENTRY
+                   IF ACCT-WAS-FOUND
+                       ADD WS-LINE-AMT
+                           TO WS-ACCT-REPLAYED(WS-ACCT-IDX)
+                   END-IF
+               WHEN AUD-IS-WITHDRAW OR AUD-IS-MAINTFEE OR AUD-IS-ODFEE
+                   MOVE AUD-FROM-ACCT TO WS-LINE-ACCT
+                   PERFORM FIND-ACCT-ENTRY
+                   IF ACCT-WAS-FOUND
+                       SUBTRACT WS-LINE-AMT
+                           FROM WS-ACCT-REPLAYED(WS-ACCT-IDX)
+                   END-IF
+               WHEN AUD-IS-TRANSFER
+                   MOVE AUD-FROM-ACCT TO WS-LINE-ACCT
+                   PERFORM FIND-ACCT-ENTRY
+                   IF ACCT-WAS-FOUND
+                       SUBTRACT WS-LINE-AMT
+                           FROM WS-ACCT-REPLAYED(WS-ACCT-IDX)
+                   END-IF
+                   MOVE AUD-TO-ACCT TO WS-LINE-ACCT
+                   PERFORM FIND-ACCT-ENTRY
+                   IF ACCT-WAS-FOUND
+                       ADD WS-LINE-AMT
+                           TO WS-ACCT-REPLAYED(WS-ACCT-IDX)
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       COMPARE-BALANCES.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+               IF WS-ACCT-REPLAYED(WS-ACCT-IDX)
+                       NOT = WS-ACCT-ACTUAL(WS-ACCT-IDX)
+                   ADD 1 TO WS-MISMATCHES
+                   PERFORM WRITE-MISMATCH-LINE
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-SUMMARY.
+
+       WRITE-MISMATCH-LINE.
+           MOVE WS-ACCT-REPLAYED(WS-ACCT-IDX) TO WS-DISPLAY-REPLAYED
+           MOVE WS-ACCT-ACTUAL(WS-ACCT-IDX)   TO WS-DISPLAY-ACTUAL
+           COMPUTE WS-DISPLAY-DIFF =
+               WS-ACCT-ACTUAL(WS-ACCT-IDX)
+               - WS-ACCT-REPLAYED(WS-ACCT-IDX)
+           STRING "MISMATCH ACC=" WS-ACCT-NUM(WS-ACCT-IDX)
+                  " HOLDER=" WS-ACCT-HOLDER(WS-ACCT-IDX)
+                  " REPLAYED=" WS-DISPLAY-REPLAYED
+                  " ACTUAL=" WS-DISPLAY-ACTUAL
+                  " DIFF=" WS-DISPLAY-DIFF
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+
+       WRITE-SUMMARY.
+           STRING "AUDIT LINES READ: " WS-LINES-READ
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE
+           STRING "ACCOUNTS CHECKED: " WS-ACCT-COUNT
+                  " MISMATCHES: " WS-MISMATCHES
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE
+           IF WS-ACCTS-DROPPED > 0
+               STRING "ACCOUNTS DROPPED (TABLE FULL): "
+                      WS-ACCTS-DROPPED
+                      DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE REPORT-FILE.
