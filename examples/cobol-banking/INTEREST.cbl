@@ -3,9 +3,10 @@
        AUTHOR. RITISH-KURMA.
       *>****************************************************
       *> COMPOUND INTEREST POSTING
-      *> Iterates through all SAVINGS accounts and credits
-      *> compound interest for the period. Compounding cycles
-      *> are configurable; default is 12 (monthly).
+      *> Iterates through all interest-bearing accounts (rate
+      *> looked up per ACC-TYPE) and credits compound interest
+      *> for the period. Compounding cycles are configurable;
+      *> default is 12 (monthly).
       *>****************************************************
 
        ENVIRONMENT DIVISION.
@@ -20,32 +21,67 @@
            SELECT REPORT-FILE ASSIGN TO "INTEREST.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT INTPARM-FILE ASSIGN TO "INTPARM.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT INTRATE-FILE ASSIGN TO "INTRATE.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
-       01  ACCOUNT-RECORD.
-           05 ACC-NUMBER          PIC 9(10).
-           05 ACC-HOLDER-NAME     PIC X(40).
-           05 ACC-TYPE            PIC X(02).
-              88 ACC-SAVINGS      VALUE "SV".
-           05 ACC-BALANCE         PIC S9(11)V99 COMP-3.
-           05 ACC-OPEN-DATE       PIC 9(08).
-           05 ACC-STATUS          PIC X(01).
-              88 ACC-ACTIVE       VALUE "A".
+           COPY ACCTREC.
 
        FD  REPORT-FILE.
        01  REPORT-LINE            PIC X(132).
 
+       FD  AUDIT-FILE.
+           COPY AUDITLIN.
+
+       FD  INTPARM-FILE.
+           COPY INTPARM.
+
+       FD  INTRATE-FILE.
+           COPY INTRATE.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC X(02).
+       01  WS-AUDIT-STATUS        PIC X(02).
+       01  WS-PARM-STATUS         PIC X(02).
+       01  WS-RATE-FILE-STATUS    PIC X(02).
        01  WS-EOF                 PIC X(01) VALUE "N".
            88 WS-AT-EOF           VALUE "Y".
 
+      *> Compounding parameters, loaded from INTPARM.CFG (see
+      *> LOAD-PARAMS); these are the defaults if it is missing.
        01  WS-PARAMS.
-           05 WS-ANNUAL-RATE      PIC S9(03)V9(04) VALUE 0.0450.
            05 WS-PERIODS          PIC 9(03) VALUE 12.
            05 WS-YEARS            PIC 9(03) VALUE 1.
 
+      *> Rate-per-type/balance-tier table, loaded from
+      *> INTRATE.CFG (see LOAD-RATE-TABLE) so rates and tier
+      *> breakpoints can change without a recompile. CK
+      *> (checking) is intentionally absent from the control
+      *> file: checking accounts do not earn interest.
+       01  WS-TYPE-RATE-TABLE.
+           05 WS-RATE-COUNT       PIC 9(03) VALUE 0.
+           05 WS-TYPE-RATE-ENTRY OCCURS 20 TIMES
+                                 INDEXED BY WS-RATE-IDX.
+              10 WS-RATE-TYPE-CODE  PIC X(02).
+              10 WS-RATE-MIN-BAL    PIC 9(11)V99.
+              10 WS-RATE-ANNUAL     PIC 9(03)V9(04).
+
+       01  WS-ANNUAL-RATE         PIC S9(03)V9(04).
+       01  WS-TIER-MIN-USED       PIC 9(11)V99.
+       01  WS-RATE-FOUND          PIC X(01).
+           88 RATE-WAS-FOUND      VALUE "Y".
+
        01  WS-MATH.
            05 WS-PERIOD-RATE      PIC S9(03)V9(09) COMP-3.
            05 WS-FACTOR           PIC S9(05)V9(09) COMP-3 VALUE 1.
@@ -68,7 +104,8 @@
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM OPEN-FILES
-           PERFORM COMPUTE-PERIOD-RATE
+           PERFORM LOAD-PARAMS
+           PERFORM LOAD-RATE-TABLE
            PERFORM PROCESS-ACCOUNTS UNTIL WS-AT-EOF
            PERFORM WRITE-SUMMARY
            PERFORM CLOSE-FILES
@@ -76,7 +113,63 @@
 
        OPEN-FILES.
            OPEN I-O ACCOUNT-FILE
-           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+           OPEN EXTEND AUDIT-FILE.
+
+       LOAD-PARAMS.
+      *>     INTPARM.CFG overrides the compiled-in defaults; if
+      *>     it is absent this run simply uses those defaults.
+           OPEN INPUT INTPARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ INTPARM-FILE
+                   NOT AT END
+                       MOVE IPM-PERIODS TO WS-PERIODS
+                       MOVE IPM-YEARS   TO WS-YEARS
+               END-READ
+               CLOSE INTPARM-FILE
+           END-IF.
+
+       LOAD-RATE-TABLE.
+           OPEN INPUT INTRATE-FILE
+           IF WS-RATE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING INTRATE.CFG: " WS-RATE-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-RATE-FILE-STATUS = "10"
+               READ INTRATE-FILE
+                   AT END MOVE "10" TO WS-RATE-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-RATE-COUNT
+                       MOVE IRT-TYPE TO WS-RATE-TYPE-CODE(WS-RATE-COUNT)
+                       MOVE IRT-MIN-BALANCE
+                            TO WS-RATE-MIN-BAL(WS-RATE-COUNT)
+                       MOVE IRT-ANNUAL-RATE
+                            TO WS-RATE-ANNUAL(WS-RATE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE INTRATE-FILE.
+
+       LOOKUP-TYPE-RATE.
+      *>     Scans every tier for this account's type and keeps
+      *>     the one with the highest MIN-BALANCE that is still
+      *>     at or below WS-OLD-BALANCE, so a higher balance
+      *>     never loses out to an earlier, lower tier.
+           MOVE "N" TO WS-RATE-FOUND
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RATE-TYPE-CODE(WS-RATE-IDX) = ACC-TYPE
+                   AND WS-RATE-MIN-BAL(WS-RATE-IDX) <= WS-OLD-BALANCE
+                   IF NOT RATE-WAS-FOUND
+                       OR WS-RATE-MIN-BAL(WS-RATE-IDX)
+                          > WS-TIER-MIN-USED
+                       MOVE "Y" TO WS-RATE-FOUND
+                       MOVE WS-RATE-ANNUAL(WS-RATE-IDX)
+                            TO WS-ANNUAL-RATE
+                       MOVE WS-RATE-MIN-BAL(WS-RATE-IDX)
+                            TO WS-TIER-MIN-USED
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        COMPUTE-PERIOD-RATE.
       *>     i = annual_rate / periods
@@ -95,16 +188,21 @@
            END-READ
            IF NOT WS-AT-EOF
                ADD 1 TO WS-ACCOUNTS-READ
-               IF ACC-SAVINGS AND ACC-ACTIVE
-                   PERFORM CREDIT-INTEREST
+               IF ACC-ACTIVE
+                   MOVE ACC-BALANCE TO WS-OLD-BALANCE
+                   PERFORM LOOKUP-TYPE-RATE
+                   IF RATE-WAS-FOUND
+                       PERFORM COMPUTE-PERIOD-RATE
+                       PERFORM CREDIT-INTEREST
+                   END-IF
                END-IF
            END-IF.
 
        CREDIT-INTEREST.
-           MOVE ACC-BALANCE TO WS-OLD-BALANCE
            COMPUTE WS-NEW-BALANCE = WS-OLD-BALANCE * WS-FACTOR
            COMPUTE WS-INTEREST    = WS-NEW-BALANCE - WS-OLD-BALANCE
            MOVE WS-NEW-BALANCE TO ACC-BALANCE
+           ADD 1 TO ACC-TXN-COUNT
            REWRITE ACCOUNT-RECORD
            ADD WS-INTEREST    TO WS-TOTAL-INTEREST
            ADD 1              TO WS-ACCOUNTS-CREDITED
@@ -113,7 +211,17 @@
                   " HOLDER=" ACC-HOLDER-NAME
                   " INTEREST=" WS-DISPLAY-INTEREST
                   DELIMITED BY SIZE INTO WS-REPORT-LINE
-           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE
+           MOVE ACC-NUMBER   TO AUD-TXN-ID
+           MOVE "INTEREST"   TO AUD-TYPE
+           MOVE 0            TO AUD-FROM-ACCT
+           MOVE ACC-NUMBER   TO AUD-TO-ACCT
+           MOVE WS-INTEREST  TO AUD-AMOUNT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+           MOVE ACC-BALANCE  TO AUD-POSTED-BAL
+           MOVE "POSTED"     TO AUD-STATUS
+           MOVE SPACES       TO AUD-REASON
+           WRITE AUDIT-LINE.
 
        WRITE-SUMMARY.
            MOVE WS-TOTAL-INTEREST TO WS-DISPLAY-TOTAL
@@ -127,4 +235,5 @@
 
        CLOSE-FILES.
            CLOSE ACCOUNT-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE.
