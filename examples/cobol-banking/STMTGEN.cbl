@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR. RITISH-KURMA.
+      *>****************************************************
+      *> MONTHLY STATEMENT GENERATOR
+      *> For every active account on ACCOUNTS.DAT, replays
+      *> AUDIT.LOG twice: once to fold every posting before the
+      *> statement period (see STMTPRD.CFG) into the opening
+      *> balance, then again to print one statement line per
+      *> posting that falls within the period, plus opening and
+      *> closing balance lines. Same replay approach RECONCIL
+      *> uses, just bounded to a period and printed per account
+      *> instead of compared.
+      *>****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "STMTGEN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STMTPRD-FILE ASSIGN TO "STMTPRD.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERIOD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITLIN.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(132).
+
+       FD  STMTPRD-FILE.
+           COPY STMTPRD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS          PIC X(02).
+       01  WS-AUDIT-STATUS         PIC X(02).
+       01  WS-PERIOD-STATUS        PIC X(02).
+       01  WS-ACCT-EOF             PIC X(01) VALUE "N".
+           88 WS-ACCT-AT-EOF       VALUE "Y".
+       01  WS-AUDIT-EOF            PIC X(01) VALUE "N".
+           88 WS-AUDIT-AT-EOF      VALUE "Y".
+
+      *> Statement period, loaded from STMTPRD.CFG (see
+      *> LOAD-PERIOD); these are the defaults if it is missing,
+      *> covering the account's entire history so an unconfigured
+      *> run behaves the same as before the period bound existed.
+       01  WS-PERIOD-START         PIC 9(14) VALUE 0.
+       01  WS-PERIOD-END           PIC 9(14) VALUE 99999999999999.
+
+      *> Statement-in-progress fields for the account currently
+      *> being generated.
+       01  WS-STMT-ACCT            PIC 9(10).
+       01  WS-STMT-HOLDER          PIC X(40).
+       01  WS-STMT-BALANCE         PIC S9(11)V99 COMP-3.
+
+       01  WS-COUNTERS.
+           05 WS-ACCOUNTS-READ     PIC 9(07) VALUE 0.
+           05 WS-POSTINGS-PRINTED  PIC 9(07) VALUE 0.
+
+       01  WS-DISPLAY.
+           05 WS-DISPLAY-AMT       PIC $$,$$$,$$$,$$9.99-.
+           05 WS-DISPLAY-BAL       PIC $$,$$$,$$$,$$9.99-.
+           05 WS-REPORT-LINE       PIC X(132).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-PERIOD
+           PERFORM PROCESS-ACCOUNTS UNTIL WS-ACCT-AT-EOF
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT REPORT-FILE.
+
+       LOAD-PERIOD.
+      *>     STMTPRD.CFG overrides the compiled-in defaults; if
+      *>     it is absent this run simply statements the
+      *>     account's entire history, the prior behavior.
+           OPEN INPUT STMTPRD-FILE
+           IF WS-PERIOD-STATUS = "00"
+               READ STMTPRD-FILE
+                   NOT AT END
+                       MOVE SPR-PERIOD-START TO WS-PERIOD-START
+                       MOVE SPR-PERIOD-END   TO WS-PERIOD-END
+               END-READ
+               CLOSE STMTPRD-FILE
+           END-IF.
+
+       PROCESS-ACCOUNTS.
+           READ ACCOUNT-FILE NEXT
+               AT END MOVE "Y" TO WS-ACCT-EOF
+           END-READ
+           IF NOT WS-ACCT-AT-EOF
+               ADD 1 TO WS-ACCOUNTS-READ
+               IF ACC-ACTIVE
+                   PERFORM GENERATE-STATEMENT
+               END-IF
+           END-IF.
+
+       GENERATE-STATEMENT.
+           MOVE ACC-NUMBER      TO WS-STMT-ACCT
+           MOVE ACC-HOLDER-NAME TO WS-STMT-HOLDER
+           MOVE 0               TO WS-STMT-BALANCE
+           PERFORM COMPUTE-OPENING-BALANCE
+           PERFORM WRITE-STATEMENT-HEADER
+           MOVE "N" TO WS-AUDIT-EOF
+           OPEN INPUT AUDIT-FILE
+           PERFORM UNTIL WS-AUDIT-AT-EOF
+               READ AUDIT-FILE
+                   AT END MOVE "Y" TO WS-AUDIT-EOF
+                   NOT AT END
+                       IF AUD-WAS-POSTED
+                           AND AUD-TIMESTAMP >= WS-PERIOD-START
+                           AND AUD-TIMESTAMP <= WS-PERIOD-END
+                           PERFORM APPLY-POSTING-IF-MATCH
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-FILE
+           PERFORM WRITE-STATEMENT-FOOTER.
+
+      *>     First pass over AUDIT.LOG: folds every posting that
+      *>     touched this account BEFORE the statement period
+      *>     into WS-STMT-BALANCE, without printing, so the
+      *>     header below can show the true opening balance as
+      *>     of the start of the period instead of always 0.
+       COMPUTE-OPENING-BALANCE.
+           MOVE "N" TO WS-AUDIT-EOF
+           OPEN INPUT AUDIT-FILE
+           PERFORM UNTIL WS-AUDIT-AT-EOF
+               READ AUDIT-FILE
+                   AT END MOVE "Y" TO WS-AUDIT-EOF
+                   NOT AT END
+                       IF AUD-WAS-POSTED
+                           AND AUD-TIMESTAMP < WS-PERIOD-START
+                           PERFORM UPDATE-BALANCE-IF-MATCH
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-FILE.
+
+       UPDATE-BALANCE-IF-MATCH.
+           EVALUATE TRUE
+               WHEN AUD-IS-OPEN OR AUD-IS-DEPOSIT OR AUD-IS-INTEREST
+                   IF AUD-TO-ACCT = WS-STMT-ACCT
+                       ADD AUD-AMOUNT TO WS-STMT-BALANCE
+                   END-IF
+               WHEN AUD-IS-WITHDRAW OR AUD-IS-MAINTFEE OR AUD-IS-ODFEE
+                   IF AUD-FROM-ACCT = WS-STMT-ACCT
+                       SUBTRACT AUD-AMOUNT FROM WS-STMT-BALANCE
+                   END-IF
+               WHEN AUD-IS-CLOSE
+                   CONTINUE
+               WHEN AUD-IS-TRANSFER
+                   IF AUD-FROM-ACCT = WS-STMT-ACCT
+                       SUBTRACT AUD-AMOUNT FROM WS-STMT-BALANCE
+                   END-IF
+                   IF AUD-TO-ACCT = WS-STMT-ACCT
+                       ADD AUD-AMOUNT TO WS-STMT-BALANCE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       APPLY-POSTING-IF-MATCH.
+           EVALUATE TRUE
+               WHEN AUD-IS-OPEN OR AUD-IS-DEPOSIT OR AUD-IS-INTEREST
+                   IF AUD-TO-ACCT = WS-STMT-ACCT
+                       ADD AUD-AMOUNT TO WS-STMT-BALANCE
+                       PERFORM WRITE-POSTING-LINE
+                   END-IF
+               WHEN AUD-IS-WITHDRAW OR AUD-IS-MAINTFEE OR AUD-IS-ODFEE
+                   IF AUD-FROM-ACCT = WS-STMT-ACCT
+                       SUBTRACT AUD-AMOUNT FROM WS-STMT-BALANCE
+                       PERFORM WRITE-POSTING-LINE
+                   END-IF
+               WHEN AUD-IS-CLOSE
+                   IF AUD-FROM-ACCT = WS-STMT-ACCT
+                       PERFORM WRITE-POSTING-LINE
+                   END-IF
+               WHEN AUD-IS-TRANSFER
+                   IF AUD-FROM-ACCT = WS-STMT-ACCT
+                       SUBTRACT AUD-AMOUNT FROM WS-STMT-BALANCE
+                       PERFORM WRITE-POSTING-LINE
+                   END-IF
+                   IF AUD-TO-ACCT = WS-STMT-ACCT
+                       ADD AUD-AMOUNT TO WS-STMT-BALANCE
+                       PERFORM WRITE-POSTING-LINE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       WRITE-STATEMENT-HEADER.
+           STRING "STATEMENT FOR ACC=" WS-STMT-ACCT
+                  " HOLDER=" WS-STMT-HOLDER
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE
+           MOVE WS-STMT-BALANCE TO WS-DISPLAY-BAL
+           STRING "  OPENING BALANCE: " WS-DISPLAY-BAL
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+
+       WRITE-POSTING-LINE.
+           ADD 1 TO WS-POSTINGS-PRINTED
+           MOVE AUD-AMOUNT      TO WS-DISPLAY-AMT
+           MOVE WS-STMT-BALANCE TO WS-DISPLAY-BAL
+           STRING "  TXN=" AUD-TXN-ID
+                  " TYPE=" AUD-TYPE
+                  " AMT="  WS-DISPLAY-AMT
+                  " BAL="  WS-DISPLAY-BAL
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+
+       WRITE-STATEMENT-FOOTER.
+           MOVE WS-STMT-BALANCE TO WS-DISPLAY-BAL
+           STRING "  CLOSING BALANCE: " WS-DISPLAY-BAL
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+
+       WRITE-SUMMARY.
+           STRING "ACCOUNTS STATEMENTED: " WS-ACCOUNTS-READ
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE
+           STRING "POSTINGS PRINTED: " WS-POSTINGS-PRINTED
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+           CLOSE REPORT-FILE.
