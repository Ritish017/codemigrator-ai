@@ -26,6 +26,17 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-AUDIT-STATUS.
 
+           SELECT REGISTER-FILE ASSIGN TO "TRANREG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TRANCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT OVERDFT-FILE ASSIGN TO "OVERDRAFT.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OD-CFG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE.
@@ -41,16 +52,19 @@
            05 TR-TIMESTAMP        PIC 9(14).
 
        FD  ACCOUNT-FILE.
-       01  ACCOUNT-RECORD.
-           05 ACC-NUMBER          PIC 9(10).
-           05 ACC-HOLDER-NAME     PIC X(40).
-           05 ACC-TYPE            PIC X(02).
-           05 ACC-BALANCE         PIC S9(11)V99 COMP-3.
-           05 ACC-OPEN-DATE       PIC 9(08).
-           05 ACC-STATUS          PIC X(01).
+           COPY ACCTREC.
 
        FD  AUDIT-FILE.
-       01  AUDIT-LINE             PIC X(120).
+           COPY AUDITLIN.
+
+       FD  REGISTER-FILE.
+       01  REGISTER-LINE          PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE        PIC 9(10).
+
+       FD  OVERDFT-FILE.
+           COPY OVERDFT.
 
        WORKING-STORAGE SECTION.
        01  WS-TRANS-STATUS        PIC X(02).
@@ -61,100 +75,391 @@
        01  WS-COUNTERS.
            05 WS-PROCESSED        PIC 9(07) VALUE 0.
            05 WS-FAILED           PIC 9(07) VALUE 0.
-       01  WS-AUDIT-MSG           PIC X(120).
        01  WS-DISPLAY-AMT         PIC $$,$$$,$$$,$$9.99.
+       01  WS-AUDIT-AMT           PIC 9(11)V99.
+       01  WS-REJECT-REASON       PIC X(20).
+       01  WS-XFER-CHECK.
+           05 WS-FROM-STATUS      PIC X(01).
+           05 WS-TO-STATUS        PIC X(01).
+           05 WS-FROM-BALANCE     PIC S9(11)V99 COMP-3.
+           05 WS-FROM-NEW-BAL     PIC S9(11)V99 COMP-3.
+       01  WS-TXN-OUTCOME         PIC X(06).
+           88 TXN-POSTED          VALUE "POSTED".
+           88 TXN-FAILED          VALUE "FAILED".
+       01  WS-REGISTER-LINE       PIC X(132).
+       01  WS-CKPT-STATUS         PIC X(02).
+       01  WS-LAST-COMMITTED      PIC 9(10) VALUE 0.
+       01  WS-CKPT-INTERVAL       PIC 9(03) VALUE 10.
+       01  WS-CKPT-COUNTER        PIC 9(03) VALUE 0.
+
+      *> Sized for the 100,000-record batch req006 was written
+      *> against; a run with more unique TXN-IDs than this drops
+      *> duplicate detection for the overflow (counted below)
+      *> instead of abending.
+       01  WS-SEEN-TABLE.
+           05 WS-SEEN-COUNT       PIC 9(06) VALUE 0.
+           05 WS-SEEN-ENTRY OCCURS 100000 TIMES
+                            INDEXED BY WS-SEEN-IDX.
+              10 WS-SEEN-TXN-ID   PIC 9(10).
+       01  WS-SEEN-DROPPED        PIC 9(06) VALUE 0.
+       01  WS-DUP-FOUND           PIC X(01).
+           88 DUP-WAS-FOUND       VALUE "Y".
+
+      *> Overdraft parameters, loaded from OVERDRAFT.CFG (see
+      *> LOAD-OD-CONFIG); these are the defaults if it is
+      *> missing. Only ACC-CHECKING accounts are allowed to
+      *> overdraw; ACC-SAVINGS/MM/CD are unaffected.
+       01  WS-OD-CFG-STATUS       PIC X(02).
+       01  WS-OD-LIMIT            PIC S9(09)V99 COMP-3 VALUE 500.00.
+       01  WS-OD-FEE              PIC S9(07)V99 COMP-3 VALUE 35.00.
+       01  WS-OD-AVAILABLE        PIC S9(11)V99 COMP-3.
+       01  WS-WD-ALLOWED          PIC X(01).
+           88 WD-IS-ALLOWED       VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-DRIVER.
+           PERFORM LOAD-CHECKPOINT
            PERFORM OPEN-FILES
+           PERFORM LOAD-OD-CONFIG
            PERFORM READ-TRANS
            PERFORM UNTIL WS-AT-EOF
-               PERFORM DISPATCH-TRANSACTION
+               PERFORM CHECK-DUPLICATE
+               IF DUP-WAS-FOUND
+                   MOVE "FAILED" TO WS-TXN-OUTCOME
+                   PERFORM WRITE-DUPLICATE-AUDIT
+                   PERFORM WRITE-REGISTER-LINE
+                   ADD 1 TO WS-FAILED
+               ELSE
+                   PERFORM RECORD-SEEN
+                   IF TR-TXN-ID > WS-LAST-COMMITTED
+                       PERFORM DISPATCH-TRANSACTION
+                       MOVE TR-TXN-ID TO WS-LAST-COMMITTED
+                       ADD 1 TO WS-CKPT-COUNTER
+                       IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                           PERFORM WRITE-CHECKPOINT
+                           MOVE 0 TO WS-CKPT-COUNTER
+                       END-IF
+                   ELSE
+                       DISPLAY "RESTART: SKIPPING TXN " TR-TXN-ID
+                   END-IF
+               END-IF
                PERFORM READ-TRANS
            END-PERFORM
+           PERFORM WRITE-CHECKPOINT
            PERFORM CLOSE-FILES
            DISPLAY "PROCESSED: " WS-PROCESSED
            DISPLAY "FAILED:    " WS-FAILED
+           IF WS-SEEN-DROPPED > 0
+               DISPLAY "WARNING: DUPLICATE-DETECTION TABLE FULL, "
+                       WS-SEEN-DROPPED " TXN-IDS NOT TRACKED"
+           END-IF
            STOP RUN.
 
        OPEN-FILES.
            OPEN INPUT TRANS-FILE
            OPEN I-O ACCOUNT-FILE
-           OPEN EXTEND AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+      *>     WS-LAST-COMMITTED is loaded by LOAD-CHECKPOINT before
+      *>     this paragraph runs. On a restart it is greater than
+      *>     zero, so TRANREG.RPT must be extended rather than
+      *>     truncated or every pre-checkpoint register line from
+      *>     the earlier run would be lost with no way to rebuild
+      *>     them.
+           IF WS-LAST-COMMITTED > 0
+               OPEN EXTEND REGISTER-FILE
+           ELSE
+               OPEN OUTPUT REGISTER-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+      *>     TRANCKPT.DAT holds the TR-TXN-ID of the last transaction
+      *>     committed by a prior run. If present, every transaction
+      *>     up to and including it is skipped so a rerun after an
+      *>     abend does not re-post work already on the books.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-LAST-COMMITTED
+                   NOT AT END MOVE CHECKPOINT-LINE TO WS-LAST-COMMITTED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-LAST-COMMITTED
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-COMMITTED TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-OD-CONFIG.
+      *>     OVERDRAFT.CFG overrides the compiled-in defaults; if
+      *>     it is absent this run simply uses those defaults.
+           OPEN INPUT OVERDFT-FILE
+           IF WS-OD-CFG-STATUS = "00"
+               READ OVERDFT-FILE
+                   NOT AT END
+                       MOVE ODF-LIMIT      TO WS-OD-LIMIT
+                       MOVE ODF-FEE-AMOUNT TO WS-OD-FEE
+               END-READ
+               CLOSE OVERDFT-FILE
+           END-IF.
 
        READ-TRANS.
            READ TRANS-FILE
                AT END MOVE "Y" TO WS-EOF
            END-READ.
 
+       CHECK-DUPLICATE.
+      *>     TR-TXN-ID must be unique across the run (and across
+      *>     restarts, since committed IDs are recorded too).
+           MOVE "N" TO WS-DUP-FOUND
+           SET WS-SEEN-IDX TO 1
+           SEARCH WS-SEEN-ENTRY
+               AT END CONTINUE
+               WHEN WS-SEEN-TXN-ID(WS-SEEN-IDX) = TR-TXN-ID
+                   MOVE "Y" TO WS-DUP-FOUND
+           END-SEARCH.
+
+       RECORD-SEEN.
+           IF WS-SEEN-COUNT < 100000
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE TR-TXN-ID TO WS-SEEN-TXN-ID(WS-SEEN-COUNT)
+           ELSE
+               ADD 1 TO WS-SEEN-DROPPED
+           END-IF.
+
+       WRITE-DUPLICATE-AUDIT.
+           MOVE TR-TXN-ID    TO AUD-TXN-ID
+           MOVE "REJECTED"   TO AUD-TYPE
+           MOVE TR-FROM-ACCT TO AUD-FROM-ACCT
+           MOVE TR-TO-ACCT   TO AUD-TO-ACCT
+           MOVE TR-AMOUNT    TO AUD-AMOUNT
+           MOVE TR-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE 0            TO AUD-POSTED-BAL
+           MOVE "FAILED"     TO AUD-STATUS
+           MOVE "DUPLICATE"  TO AUD-REASON
+           WRITE AUDIT-LINE.
+
        DISPATCH-TRANSACTION.
+           MOVE "FAILED" TO WS-TXN-OUTCOME
            EVALUATE TRUE
                WHEN TR-DEPOSIT  PERFORM POST-DEPOSIT
                WHEN TR-WITHDRAW PERFORM POST-WITHDRAW
                WHEN TR-TRANSFER PERFORM POST-TRANSFER
                WHEN OTHER       ADD 1 TO WS-FAILED
-           END-EVALUATE.
+           END-EVALUATE
+           PERFORM WRITE-REGISTER-LINE.
 
        POST-DEPOSIT.
            MOVE TR-TO-ACCT TO ACC-NUMBER
            READ ACCOUNT-FILE
-           IF WS-ACCT-STATUS = "00"
-               ADD TR-AMOUNT TO ACC-BALANCE
-               REWRITE ACCOUNT-RECORD
-               ADD 1 TO WS-PROCESSED
-               STRING "DEPOSIT  " TR-TXN-ID " ACC=" TR-TO-ACCT
-                      " AMT=" TR-AMOUNT
-                      DELIMITED BY SIZE INTO WS-AUDIT-MSG
-               WRITE AUDIT-LINE FROM WS-AUDIT-MSG
-           ELSE
+           IF WS-ACCT-STATUS = "00" AND ACC-CLOSED
+               MOVE "ACCOUNT CLOSED"     TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-AUDIT
                ADD 1 TO WS-FAILED
+           ELSE
+               IF WS-ACCT-STATUS = "00"
+                   ADD TR-AMOUNT TO ACC-BALANCE
+                   ADD 1 TO ACC-TXN-COUNT
+                   REWRITE ACCOUNT-RECORD
+                   ADD 1 TO WS-PROCESSED
+                   MOVE "POSTED" TO WS-TXN-OUTCOME
+                   MOVE TR-TXN-ID    TO AUD-TXN-ID
+                   MOVE "DEPOSIT"    TO AUD-TYPE
+                   MOVE 0            TO AUD-FROM-ACCT
+                   MOVE TR-TO-ACCT   TO AUD-TO-ACCT
+                   MOVE TR-AMOUNT    TO AUD-AMOUNT
+                   MOVE TR-TIMESTAMP TO AUD-TIMESTAMP
+                   MOVE ACC-BALANCE  TO AUD-POSTED-BAL
+                   MOVE "POSTED"     TO AUD-STATUS
+                   MOVE SPACES       TO AUD-REASON
+                   WRITE AUDIT-LINE
+               ELSE
+                   ADD 1 TO WS-FAILED
+               END-IF
            END-IF.
 
        POST-WITHDRAW.
            MOVE TR-FROM-ACCT TO ACC-NUMBER
            READ ACCOUNT-FILE
-           IF WS-ACCT-STATUS = "00"
-               IF ACC-BALANCE >= TR-AMOUNT
-                   SUBTRACT TR-AMOUNT FROM ACC-BALANCE
-                   REWRITE ACCOUNT-RECORD
-                   ADD 1 TO WS-PROCESSED
-                   STRING "WITHDRAW " TR-TXN-ID " ACC=" TR-FROM-ACCT
-                          " AMT=" TR-AMOUNT
-                          DELIMITED BY SIZE INTO WS-AUDIT-MSG
-                   WRITE AUDIT-LINE FROM WS-AUDIT-MSG
+           IF WS-ACCT-STATUS = "00" AND ACC-CLOSED
+               MOVE "ACCOUNT CLOSED"     TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-AUDIT
+               ADD 1 TO WS-FAILED
+           ELSE
+               IF WS-ACCT-STATUS = "00"
+                   PERFORM CHECK-WITHDRAW-ALLOWED
+                   IF WD-IS-ALLOWED
+                       SUBTRACT TR-AMOUNT FROM ACC-BALANCE
+                       ADD 1 TO ACC-TXN-COUNT
+                       REWRITE ACCOUNT-RECORD
+                       ADD 1 TO WS-PROCESSED
+                       MOVE "POSTED" TO WS-TXN-OUTCOME
+                       MOVE TR-TXN-ID    TO AUD-TXN-ID
+                       MOVE "WITHDRAW"   TO AUD-TYPE
+                       MOVE TR-FROM-ACCT TO AUD-FROM-ACCT
+                       MOVE 0            TO AUD-TO-ACCT
+                       MOVE TR-AMOUNT    TO AUD-AMOUNT
+                       MOVE TR-TIMESTAMP TO AUD-TIMESTAMP
+                       MOVE ACC-BALANCE  TO AUD-POSTED-BAL
+                       MOVE "POSTED"     TO AUD-STATUS
+                       MOVE SPACES       TO AUD-REASON
+                       WRITE AUDIT-LINE
+                       IF ACC-BALANCE < 0
+                           PERFORM ASSESS-OVERDRAFT-FEE
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-FAILED
+                   END-IF
                ELSE
                    ADD 1 TO WS-FAILED
                END-IF
+           END-IF.
+
+       CHECK-WITHDRAW-ALLOWED.
+      *>     Savings/MM/CD accounts must have sufficient funds.
+      *>     Checking accounts may draw the balance negative, but
+      *>     the balance after the withdrawal AND the overdraft
+      *>     fee that follows it must not go past -WS-OD-LIMIT, so
+      *>     the fee itself is included in the limit check here
+      *>     rather than being allowed to push past it afterward.
+           IF ACC-CHECKING
+               IF ACC-BALANCE >= TR-AMOUNT
+                   MOVE "Y" TO WS-WD-ALLOWED
+               ELSE
+                   COMPUTE WS-OD-AVAILABLE =
+                       ACC-BALANCE + WS-OD-LIMIT - WS-OD-FEE
+                   IF WS-OD-AVAILABLE >= TR-AMOUNT
+                       MOVE "Y" TO WS-WD-ALLOWED
+                   ELSE
+                       MOVE "N" TO WS-WD-ALLOWED
+                   END-IF
+               END-IF
            ELSE
-               ADD 1 TO WS-FAILED
+               IF ACC-BALANCE >= TR-AMOUNT
+                   MOVE "Y" TO WS-WD-ALLOWED
+               ELSE
+                   MOVE "N" TO WS-WD-ALLOWED
+               END-IF
            END-IF.
 
+       ASSESS-OVERDRAFT-FEE.
+           SUBTRACT WS-OD-FEE FROM ACC-BALANCE
+           ADD 1 TO ACC-TXN-COUNT
+           REWRITE ACCOUNT-RECORD
+           MOVE TR-TXN-ID       TO AUD-TXN-ID
+           MOVE "ODFEE"         TO AUD-TYPE
+           MOVE TR-FROM-ACCT    TO AUD-FROM-ACCT
+           MOVE 0               TO AUD-TO-ACCT
+           MOVE WS-OD-FEE       TO AUD-AMOUNT
+           MOVE TR-TIMESTAMP    TO AUD-TIMESTAMP
+           MOVE ACC-BALANCE     TO AUD-POSTED-BAL
+           MOVE "POSTED"        TO AUD-STATUS
+           MOVE "OVERDRAFT FEE" TO AUD-REASON
+           WRITE AUDIT-LINE.
+
        POST-TRANSFER.
+      *>     Read both sides first and validate before touching
+      *>     any balance.
            MOVE TR-FROM-ACCT TO ACC-NUMBER
            READ ACCOUNT-FILE
-           IF WS-ACCT-STATUS = "00" AND ACC-BALANCE >= TR-AMOUNT
-               SUBTRACT TR-AMOUNT FROM ACC-BALANCE
-               REWRITE ACCOUNT-RECORD
+           IF WS-ACCT-STATUS NOT = "00"
+               ADD 1 TO WS-FAILED
+           ELSE
+               MOVE ACC-STATUS  TO WS-FROM-STATUS
+               MOVE ACC-BALANCE TO WS-FROM-BALANCE
                MOVE TR-TO-ACCT TO ACC-NUMBER
                READ ACCOUNT-FILE
-               IF WS-ACCT-STATUS = "00"
-                   ADD TR-AMOUNT TO ACC-BALANCE
-                   REWRITE ACCOUNT-RECORD
-                   ADD 1 TO WS-PROCESSED
-                   STRING "TRANSFER " TR-TXN-ID
-                          " FROM=" TR-FROM-ACCT
-                          " TO="   TR-TO-ACCT
-                          " AMT="  TR-AMOUNT
-                          DELIMITED BY SIZE INTO WS-AUDIT-MSG
-                   WRITE AUDIT-LINE FROM WS-AUDIT-MSG
-               ELSE
+               IF WS-ACCT-STATUS NOT = "00"
                    ADD 1 TO WS-FAILED
+               ELSE
+                   MOVE ACC-STATUS TO WS-TO-STATUS
+                   PERFORM VALIDATE-AND-POST-TRANSFER
                END-IF
-           ELSE
+           END-IF.
+
+       VALIDATE-AND-POST-TRANSFER.
+           IF TR-FROM-ACCT = TR-TO-ACCT
+               MOVE "SAME ACCOUNT"  TO WS-REJECT-REASON
+               MOVE TR-FROM-ACCT    TO ACC-NUMBER
+               PERFORM WRITE-REJECT-AUDIT
                ADD 1 TO WS-FAILED
+           ELSE
+               IF WS-FROM-STATUS NOT = "A"
+                   MOVE "ACCOUNT CLOSED" TO WS-REJECT-REASON
+                   MOVE TR-FROM-ACCT     TO ACC-NUMBER
+                   PERFORM WRITE-REJECT-AUDIT
+                   ADD 1 TO WS-FAILED
+               ELSE
+                   IF WS-TO-STATUS NOT = "A"
+                       MOVE "ACCOUNT CLOSED" TO WS-REJECT-REASON
+                       MOVE TR-TO-ACCT       TO ACC-NUMBER
+                       PERFORM WRITE-REJECT-AUDIT
+                       ADD 1 TO WS-FAILED
+                   ELSE
+                       IF WS-FROM-BALANCE < TR-AMOUNT
+                           ADD 1 TO WS-FAILED
+                       ELSE
+                           PERFORM APPLY-TRANSFER
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
+       APPLY-TRANSFER.
+           MOVE TR-FROM-ACCT TO ACC-NUMBER
+           READ ACCOUNT-FILE
+           SUBTRACT TR-AMOUNT FROM ACC-BALANCE
+           ADD 1 TO ACC-TXN-COUNT
+           MOVE ACC-BALANCE TO WS-FROM-NEW-BAL
+           REWRITE ACCOUNT-RECORD
+           MOVE TR-TO-ACCT TO ACC-NUMBER
+           READ ACCOUNT-FILE
+           ADD TR-AMOUNT TO ACC-BALANCE
+           ADD 1 TO ACC-TXN-COUNT
+           REWRITE ACCOUNT-RECORD
+           ADD 1 TO WS-PROCESSED
+           MOVE "POSTED" TO WS-TXN-OUTCOME
+           MOVE TR-TXN-ID    TO AUD-TXN-ID
+           MOVE "TRANSFER"   TO AUD-TYPE
+           MOVE TR-FROM-ACCT TO AUD-FROM-ACCT
+           MOVE TR-TO-ACCT   TO AUD-TO-ACCT
+           MOVE TR-AMOUNT    TO AUD-AMOUNT
+           MOVE TR-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-FROM-NEW-BAL TO AUD-POSTED-BAL
+           MOVE "POSTED"     TO AUD-STATUS
+           MOVE SPACES       TO AUD-REASON
+           WRITE AUDIT-LINE.
+
+       WRITE-REJECT-AUDIT.
+           MOVE TR-TXN-ID       TO AUD-TXN-ID
+           MOVE "REJECTED"      TO AUD-TYPE
+           MOVE TR-FROM-ACCT    TO AUD-FROM-ACCT
+           MOVE TR-TO-ACCT      TO AUD-TO-ACCT
+           MOVE TR-AMOUNT       TO AUD-AMOUNT
+           MOVE TR-TIMESTAMP    TO AUD-TIMESTAMP
+           MOVE 0               TO AUD-POSTED-BAL
+           MOVE "FAILED"        TO AUD-STATUS
+           MOVE WS-REJECT-REASON TO AUD-REASON
+           WRITE AUDIT-LINE.
+
+       WRITE-REGISTER-LINE.
+      *>     One line per TR-TXN-ID: type, accounts, amount, and
+      *>     whether it posted or failed.
+           MOVE TR-AMOUNT TO WS-AUDIT-AMT
+           STRING "TXN=" TR-TXN-ID
+                  " TYPE=" TR-TYPE
+                  " FROM=" TR-FROM-ACCT
+                  " TO="   TR-TO-ACCT
+                  " AMT="  WS-AUDIT-AMT
+                  " STATUS=" WS-TXN-OUTCOME
+                  DELIMITED BY SIZE INTO WS-REGISTER-LINE
+           WRITE REGISTER-LINE FROM WS-REGISTER-LINE.
+
        CLOSE-FILES.
            CLOSE TRANS-FILE
            CLOSE ACCOUNT-FILE
-           CLOSE AUDIT-FILE.
+           CLOSE AUDIT-FILE
+           CLOSE REGISTER-FILE.
