@@ -0,0 +1,9 @@
+      *>****************************************************
+      *> ACCTTYPE-RECORD layout for ACCTTYPE.CFG, the
+      *> maintainable list of account type codes valid for
+      *> CREATE-ACCOUNT (in place of hardcoded CK/SV checks).
+      *> One line per valid type code.
+      *>****************************************************
+       01  ACCTTYPE-RECORD.
+           05 ATY-CODE            PIC X(02).
+           05 ATY-DESC            PIC X(20).
