@@ -0,0 +1,29 @@
+      *>****************************************************
+      *> AUDIT-LINE layout for AUDIT.LOG. Shared by every
+      *> program that appends to or reads the audit trail
+      *> (ACCOUNT, TRANSACT, RECONCIL, STMTGEN) so the layout
+      *> only has to change in one place. Fixed-width typed
+      *> fields (rather than free text) so a reader program
+      *> can MOVE them straight out instead of parsing columns.
+      *>****************************************************
+       01  AUDIT-LINE.
+           05 AUD-TXN-ID           PIC 9(10).
+           05 AUD-TYPE             PIC X(08).
+              88 AUD-IS-OPEN       VALUE "OPEN".
+              88 AUD-IS-CLOSE      VALUE "CLOSE".
+              88 AUD-IS-DEPOSIT    VALUE "DEPOSIT".
+              88 AUD-IS-INTEREST   VALUE "INTEREST".
+              88 AUD-IS-WITHDRAW   VALUE "WITHDRAW".
+              88 AUD-IS-TRANSFER   VALUE "TRANSFER".
+              88 AUD-IS-MAINTFEE   VALUE "MAINTFEE".
+              88 AUD-IS-ODFEE      VALUE "ODFEE".
+              88 AUD-IS-REJECTED   VALUE "REJECTED".
+           05 AUD-FROM-ACCT        PIC 9(10).
+           05 AUD-TO-ACCT          PIC 9(10).
+           05 AUD-AMOUNT           PIC 9(11)V99.
+           05 AUD-TIMESTAMP        PIC 9(14).
+           05 AUD-POSTED-BAL       PIC S9(11)V99.
+           05 AUD-STATUS           PIC X(08).
+              88 AUD-WAS-POSTED    VALUE "POSTED".
+              88 AUD-WAS-FAILED    VALUE "FAILED".
+           05 AUD-REASON           PIC X(20).
