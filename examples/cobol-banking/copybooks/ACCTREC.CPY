@@ -0,0 +1,20 @@
+      *>****************************************************
+      *> ACCOUNT-RECORD layout for ACCOUNTS.DAT.
+      *> Shared by ACCOUNT, TRANSACT, INTEREST, RECONCIL,
+      *> MAINTFEE and STMTGEN so the record layout only has
+      *> to change in one place.
+      *>****************************************************
+       01  ACCOUNT-RECORD.
+           05 ACC-NUMBER          PIC 9(10).
+           05 ACC-HOLDER-NAME     PIC X(40).
+           05 ACC-TYPE            PIC X(02).
+              88 ACC-CHECKING     VALUE "CK".
+              88 ACC-SAVINGS      VALUE "SV".
+              88 ACC-MONEY-MKT    VALUE "MM".
+              88 ACC-CD           VALUE "CD".
+           05 ACC-BALANCE         PIC S9(11)V99 COMP-3.
+           05 ACC-OPEN-DATE       PIC 9(08).
+           05 ACC-STATUS          PIC X(01).
+              88 ACC-ACTIVE       VALUE "A".
+              88 ACC-CLOSED       VALUE "C".
+           05 ACC-TXN-COUNT       PIC 9(07) COMP-3.
