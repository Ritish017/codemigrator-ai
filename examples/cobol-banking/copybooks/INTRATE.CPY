@@ -0,0 +1,12 @@
+      *>****************************************************
+      *> INTRATE-RECORD layout for INTRATE.CFG. One entry per
+      *> account-type/balance-tier annual interest rate, so
+      *> rates can be maintained without recompiling INTEREST.
+      *> IRT-MIN-BALANCE is the lowest balance the tier applies
+      *> to; for a given type the highest tier whose minimum is
+      *> at or below the account's balance wins.
+      *>****************************************************
+       01  INTRATE-RECORD.
+           05 IRT-TYPE              PIC X(02).
+           05 IRT-MIN-BALANCE       PIC 9(11)V99.
+           05 IRT-ANNUAL-RATE       PIC 9(03)V9(04).
