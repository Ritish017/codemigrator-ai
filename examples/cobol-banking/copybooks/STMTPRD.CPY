@@ -0,0 +1,11 @@
+      *>****************************************************
+      *> STMTPRD-RECORD layout for STMTPRD.CFG. Holds the
+      *> statement period (start/end timestamps, same 14-digit
+      *> YYYYMMDDHHMMSS format as AUD-TIMESTAMP) that STMTGEN
+      *> bounds each statement against, so the period can be
+      *> set per run (e.g. the month being closed) instead of
+      *> recompiling the program.
+      *>****************************************************
+       01  STMTPRD-RECORD.
+           05 SPR-PERIOD-START     PIC 9(14).
+           05 SPR-PERIOD-END       PIC 9(14).
