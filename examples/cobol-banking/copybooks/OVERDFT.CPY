@@ -0,0 +1,10 @@
+      *>****************************************************
+      *> OVERDRAFT-RECORD layout for OVERDRAFT.CFG. Checking
+      *> accounts may withdraw down to a negative balance no
+      *> lower than -ODF-LIMIT; going negative also assesses
+      *> ODF-FEE-AMOUNT. Read once at startup by TRANSACT, same
+      *> control-file pattern as INTPARM/INTRATE/MAINTCFG.
+      *>****************************************************
+       01  OVERDFT-RECORD.
+           05 ODF-LIMIT             PIC 9(09)V99.
+           05 ODF-FEE-AMOUNT        PIC 9(07)V99.
