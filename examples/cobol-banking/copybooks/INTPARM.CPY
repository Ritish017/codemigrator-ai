@@ -0,0 +1,8 @@
+      *>****************************************************
+      *> INTPARM-RECORD layout for INTPARM.CFG. Holds the
+      *> compounding parameters for INTEREST so they can be
+      *> changed per run instead of recompiling the program.
+      *>****************************************************
+       01  INTPARM-RECORD.
+           05 IPM-PERIODS          PIC 9(03).
+           05 IPM-YEARS            PIC 9(03).
