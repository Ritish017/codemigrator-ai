@@ -0,0 +1,9 @@
+      *>****************************************************
+      *> MAINTCFG-RECORD layout for MAINTFEE.CFG. Holds the
+      *> minimum-balance threshold and flat fee amount for
+      *> MAINTFEE so they can be changed per run instead of
+      *> recompiling the program.
+      *>****************************************************
+       01  MAINTCFG-RECORD.
+           05 MFC-MIN-BALANCE      PIC 9(11)V99.
+           05 MFC-FEE-AMOUNT       PIC 9(09)V99.
