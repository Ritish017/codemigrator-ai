@@ -16,32 +16,48 @@
                RECORD KEY IS ACC-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT ACCTTYPE-FILE ASSIGN TO "ACCTTYPE.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATYPE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
-       01  ACCOUNT-RECORD.
-           05 ACC-NUMBER          PIC 9(10).
-           05 ACC-HOLDER-NAME     PIC X(40).
-           05 ACC-TYPE            PIC X(02).
-              88 ACC-CHECKING     VALUE "CK".
-              88 ACC-SAVINGS      VALUE "SV".
-           05 ACC-BALANCE         PIC S9(11)V99 COMP-3.
-           05 ACC-OPEN-DATE       PIC 9(08).
-           05 ACC-STATUS          PIC X(01).
-              88 ACC-ACTIVE       VALUE "A".
-              88 ACC-CLOSED       VALUE "C".
+           COPY ACCTREC.
+
+       FD  ACCTTYPE-FILE.
+           COPY ACCTTYPE.
+
+       FD  AUDIT-FILE.
+           COPY AUDITLIN.
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC X(02).
+       01  WS-ATYPE-STATUS        PIC X(02).
+       01  WS-AUDIT-STATUS        PIC X(02).
        01  WS-OPERATION           PIC X(01).
            88 WS-CREATE           VALUE "C".
            88 WS-QUERY            VALUE "Q".
+           88 WS-CLOSE            VALUE "X".
        01  WS-INPUT-ACC-NUMBER    PIC 9(10).
        01  WS-INPUT-NAME          PIC X(40).
        01  WS-INPUT-TYPE          PIC X(02).
-       01  WS-INPUT-DEPOSIT       PIC S9(11)V99 COMP-3.
+       01  WS-INPUT-DEPOSIT       PIC S9(11)V99 COMP-3 VALUE 0.
        01  WS-DISPLAY-BALANCE     PIC $$,$$$,$$$,$$9.99.
 
+       01  WS-TYPE-TABLE.
+           05 WS-TYPE-COUNT       PIC 9(03) VALUE 0.
+           05 WS-TYPE-ENTRY OCCURS 20 TIMES
+                            INDEXED BY WS-TYPE-IDX.
+              10 WS-TYPE-CODE     PIC X(02).
+              10 WS-TYPE-DESC     PIC X(20).
+       01  WS-TYPE-VALID          PIC X(01).
+           88 TYPE-IS-VALID       VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            OPEN I-O ACCOUNT-FILE
@@ -49,41 +65,130 @@
                DISPLAY "ERROR OPENING ACCOUNT FILE: " WS-FILE-STATUS
                STOP RUN
            END-IF
+           PERFORM LOAD-TYPE-TABLE
+           OPEN EXTEND AUDIT-FILE
            PERFORM READ-OPERATION
            EVALUATE WS-OPERATION
                WHEN "C" PERFORM CREATE-ACCOUNT
                WHEN "Q" PERFORM QUERY-ACCOUNT
+               WHEN "X" PERFORM CLOSE-ACCOUNT
                WHEN OTHER DISPLAY "INVALID OPERATION"
            END-EVALUATE
            CLOSE ACCOUNT-FILE
+           CLOSE AUDIT-FILE
            STOP RUN.
 
        READ-OPERATION.
-           DISPLAY "OPERATION (C=CREATE, Q=QUERY): "
+           DISPLAY "OPERATION (C=CREATE, Q=QUERY, X=CLOSE): "
            ACCEPT WS-OPERATION.
 
+       LOAD-TYPE-TABLE.
+           OPEN INPUT ACCTTYPE-FILE
+           IF WS-ATYPE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING ACCTTYPE.CFG: " WS-ATYPE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-ATYPE-STATUS = "10"
+               READ ACCTTYPE-FILE
+                   AT END MOVE "10" TO WS-ATYPE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TYPE-COUNT
+                       MOVE ATY-CODE TO WS-TYPE-CODE(WS-TYPE-COUNT)
+                       MOVE ATY-DESC TO WS-TYPE-DESC(WS-TYPE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE ACCTTYPE-FILE.
+
+       VALIDATE-TYPE.
+           MOVE "N" TO WS-TYPE-VALID
+           SET WS-TYPE-IDX TO 1
+           SEARCH WS-TYPE-ENTRY
+               AT END CONTINUE
+               WHEN WS-TYPE-CODE(WS-TYPE-IDX) = WS-INPUT-TYPE
+                   MOVE "Y" TO WS-TYPE-VALID
+           END-SEARCH.
+
        CREATE-ACCOUNT.
            DISPLAY "ACCOUNT NUMBER: "
            ACCEPT WS-INPUT-ACC-NUMBER
            DISPLAY "HOLDER NAME: "
            ACCEPT WS-INPUT-NAME
-           DISPLAY "TYPE (CK/SV): "
-           ACCEPT WS-INPUT-TYPE
-           DISPLAY "INITIAL DEPOSIT: "
-           ACCEPT WS-INPUT-DEPOSIT
+           MOVE "N" TO WS-TYPE-VALID
+           PERFORM UNTIL TYPE-IS-VALID
+               DISPLAY "TYPE (CK/SV/MM/CD): "
+               ACCEPT WS-INPUT-TYPE
+               PERFORM VALIDATE-TYPE
+               IF NOT TYPE-IS-VALID
+                   DISPLAY "INVALID ACCOUNT TYPE: " WS-INPUT-TYPE
+               END-IF
+           END-PERFORM
+           PERFORM UNTIL WS-INPUT-DEPOSIT > 0
+               DISPLAY "INITIAL DEPOSIT: "
+               ACCEPT WS-INPUT-DEPOSIT
+               IF WS-INPUT-DEPOSIT NOT > 0
+                   DISPLAY "INITIAL DEPOSIT MUST BE GREATER THAN ZERO"
+               END-IF
+           END-PERFORM
            MOVE WS-INPUT-ACC-NUMBER TO ACC-NUMBER
            MOVE WS-INPUT-NAME       TO ACC-HOLDER-NAME
            MOVE WS-INPUT-TYPE       TO ACC-TYPE
            MOVE WS-INPUT-DEPOSIT    TO ACC-BALANCE
            MOVE FUNCTION CURRENT-DATE(1:8) TO ACC-OPEN-DATE
            MOVE "A"                 TO ACC-STATUS
+           MOVE 0                   TO ACC-TXN-COUNT
            WRITE ACCOUNT-RECORD
            IF WS-FILE-STATUS = "00"
                DISPLAY "ACCOUNT CREATED SUCCESSFULLY"
+               MOVE ACC-NUMBER          TO AUD-TXN-ID
+               MOVE "OPEN"              TO AUD-TYPE
+               MOVE 0                   TO AUD-FROM-ACCT
+               MOVE ACC-NUMBER          TO AUD-TO-ACCT
+               MOVE WS-INPUT-DEPOSIT    TO AUD-AMOUNT
+               MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+               MOVE ACC-BALANCE         TO AUD-POSTED-BAL
+               MOVE "POSTED"            TO AUD-STATUS
+               MOVE SPACES              TO AUD-REASON
+               WRITE AUDIT-LINE
            ELSE
                DISPLAY "WRITE FAILED: " WS-FILE-STATUS
            END-IF.
 
+       CLOSE-ACCOUNT.
+           DISPLAY "ACCOUNT NUMBER: "
+           ACCEPT WS-INPUT-ACC-NUMBER
+           MOVE WS-INPUT-ACC-NUMBER TO ACC-NUMBER
+           READ ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ACCOUNT NOT FOUND"
+           ELSE
+               IF ACC-CLOSED
+                   DISPLAY "ACCOUNT ALREADY CLOSED"
+               ELSE
+                   IF ACC-BALANCE NOT = 0
+                       DISPLAY "CANNOT CLOSE: BALANCE MUST BE ZERO"
+                   ELSE
+                       MOVE "C" TO ACC-STATUS
+                       REWRITE ACCOUNT-RECORD
+                       IF WS-FILE-STATUS = "00"
+                           DISPLAY "ACCOUNT CLOSED SUCCESSFULLY"
+                           MOVE ACC-NUMBER TO AUD-TXN-ID
+                           MOVE "CLOSE"    TO AUD-TYPE
+                           MOVE ACC-NUMBER TO AUD-FROM-ACCT
+                           MOVE 0          TO AUD-TO-ACCT
+                           MOVE 0          TO AUD-AMOUNT
+                           MOVE FUNCTION CURRENT-DATE(1:14)
+                                         TO AUD-TIMESTAMP
+                           MOVE ACC-BALANCE TO AUD-POSTED-BAL
+                           MOVE "POSTED"    TO AUD-STATUS
+                           MOVE SPACES      TO AUD-REASON
+                           WRITE AUDIT-LINE
+                       ELSE
+                           DISPLAY "REWRITE FAILED: " WS-FILE-STATUS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        QUERY-ACCOUNT.
            DISPLAY "ACCOUNT NUMBER: "
            ACCEPT WS-INPUT-ACC-NUMBER
